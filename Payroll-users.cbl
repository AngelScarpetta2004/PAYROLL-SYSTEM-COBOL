@@ -7,49 +7,770 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PAYROLL-SYSTEM.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "data/EMPMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EM-EMPLOYEE-ID
+               FILE STATUS IS WS-EMPMAST-STATUS.
+
+           SELECT PAYROLL-REGISTER-FILE ASSIGN TO
+               "data/PAYREG.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PAYREG-STATUS.
+
+           SELECT YTD-EARNINGS-FILE ASSIGN TO "data/YTDEARN.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS YE-EMPLOYEE-ID
+               FILE STATUS IS WS-YTDEARN-STATUS.
+
+           SELECT EMPLOYEE-HOURS-FILE ASSIGN TO "data/EMPHRS.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EMPHRS-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "data/CHKPT.DAT"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-CHECKPOINT-RRN
+               FILE STATUS IS WS-CHKPT-STATUS.
+
+           SELECT ACH-DEPOSIT-FILE ASSIGN TO "data/ACHDEP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACHDEP-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  EMPLOYEE-MASTER-FILE.
+           COPY EMPMAST.
+
+       FD  PAYROLL-REGISTER-FILE.
+       01  PR-PRINT-LINE               PIC X(134).
+
+       FD  YTD-EARNINGS-FILE.
+           COPY YTDEARN.
+
+       FD  EMPLOYEE-HOURS-FILE.
+           COPY EMPHRS.
+
+       FD  CHECKPOINT-FILE.
+           COPY CHKPT.
+
+       FD  ACH-DEPOSIT-FILE.
+           COPY ACHREC.
+
        WORKING-STORAGE SECTION.
-       01 EMPLOYEE-NAME        PIC A(20).
-       01 HOURS-WORKED         PIC 9(3)V99 VALUE 0.
-       01 HOURLY-RATE          PIC 9(3)V99 VALUE 0.
-       01 GROSS-PAY            PIC 9(5)V99 VALUE 0.
-       01 DEDUCTION            PIC 9(5)V99 VALUE 0.
-       01 NET-PAY              PIC 9(5)V99 VALUE 0.
-       01 CONTINUE-FLAG        PIC A(1)   VALUE "Y".
+       01  HOURS-WORKED            PIC 9(3)V99 VALUE 0.
+       01  HOURLY-RATE             PIC 9(3)V99 VALUE 0.
+       01  REGULAR-HOURS           PIC 9(3)V99 VALUE 0.
+       01  OVERTIME-HOURS          PIC 9(3)V99 VALUE 0.
+       01  REGULAR-PAY             PIC 9(5)V99 VALUE 0.
+       01  OVERTIME-PAY            PIC 9(5)V99 VALUE 0.
+       01  GROSS-PAY               PIC 9(5)V99 VALUE 0.
+       01  DEDUCTION               PIC 9(5)V99 VALUE 0.
+       01  NET-PAY                 PIC 9(5)V99 VALUE 0.
+
+       01  OVERTIME-THRESHOLD      PIC 9(3)V99 VALUE 40.00.
+       01  OVERTIME-FACTOR         PIC 9V99    VALUE 1.50.
+       01  WS-MAX-HOURLY-RATE      PIC 9(3)V99 VALUE 769.23.
+
+       COPY DEDTAB.
+
+       01  WS-FEDERAL-TAX          PIC 9(5)V99 VALUE 0.
+       01  WS-STATE-TAX            PIC 9(5)V99 VALUE 0.
+       01  WS-FICA                 PIC 9(5)V99 VALUE 0.
+       01  WS-MEDICARE             PIC 9(5)V99 VALUE 0.
+       01  WS-HEALTH-DEDUCTION     PIC 9(5)V99 VALUE 0.
+       01  WS-RETIREMENT-DEDUCTION PIC 9(5)V99 VALUE 0.
+
+       01  WS-EMPMAST-STATUS       PIC X(2).
+       01  WS-PAYREG-STATUS        PIC X(2).
+       01  WS-YTDEARN-STATUS       PIC X(2).
+       01  WS-EMPHRS-STATUS        PIC X(2).
+       01  WS-CHKPT-STATUS         PIC X(2).
+       01  WS-ACHDEP-STATUS        PIC X(2).
+       01  WS-MODE                 PIC X(1).
+       01  WS-EXIT-FLAG            PIC X(1)   VALUE "N".
+       01  WS-REGISTER-LINE        PIC X(134).
+       01  WS-MAINTAIN-FLAG        PIC X(1)   VALUE "Y".
+       01  WS-EDIT-OK               PIC X(1)   VALUE "Y".
+       01  WS-EMP-FOUND             PIC X(1)   VALUE "N".
+       01  WS-EOF-FLAG              PIC X(1)   VALUE "N".
+       01  WS-CHECKPOINT-RRN        PIC 9(4)   VALUE 1.
+       01  WS-CHECKPOINT-INTERVAL   PIC 9(3)   VALUE 5.
+       01  WS-RESUME-FLAG           PIC X(1)   VALUE "N".
+       01  WS-REPROCESS-FLAG        PIC X(1)   VALUE "N".
+       01  WS-ABORT-BATCH           PIC X(1)   VALUE "N".
+       01  WS-YTD-ROLLOVER          PIC X(1)   VALUE "N".
+       01  WS-SKIP-COUNT            PIC 9(6)   VALUE 0.
+       01  WS-EMPLOYEES-PROCESSED   PIC 9(6)   VALUE 0.
+       01  WS-RECORDS-READ          PIC 9(6)   VALUE 0.
+
+       01  WS-TOTAL-GROSS           PIC 9(7)V99 VALUE 0.
+       01  WS-TOTAL-DEDUCTIONS      PIC 9(7)V99 VALUE 0.
+       01  WS-TOTAL-NET             PIC 9(7)V99 VALUE 0.
+
+       01  WS-INPUT-TOTAL-HOURS     PIC 9(7)V99 VALUE 0.
+       01  WS-FILE-TOTAL-HOURS      PIC 9(7)V99 VALUE 0.
+       01  WS-SKIPPED-HOURS         PIC 9(7)V99 VALUE 0.
+       01  WS-HOURS-VARIANCE        PIC S9(7)V99 VALUE 0.
+       01  WS-REJECTED-COUNT        PIC 9(6)   VALUE 0.
+
+       01  WS-CURRENT-DATE.
+           05  WS-CURRENT-YEAR      PIC 9(4).
+           05  WS-CURRENT-MONTH     PIC 9(2).
+           05  WS-CURRENT-DAY       PIC 9(2).
+       01  WS-RUN-DATE-NUMERIC      PIC 9(8).
+       01  WS-PAGE-NUMBER           PIC 9(4)   VALUE 1.
+       01  WS-LINES-ON-PAGE         PIC 9(3)   VALUE 0.
+       01  WS-LINES-PER-PAGE        PIC 9(3)   VALUE 20.
+
+       COPY PAYREG.
 
        PROCEDURE DIVISION.
+      ******************************************************************
+      * MAIN-PROCEDURE (request 009) - menu-driven dispatch replacing
+      * the old three-way mode selector.  Each option routes to its own
+      * paragraph; the loop continues until the operator chooses Exit.
+      ******************************************************************
        MAIN-PROCEDURE.
-            PERFORM UNTIL CONTINUE-FLAG = "N"
-
-            DISPLAY "-----------------------------------"
-            DISPLAY " SISTEMA DE NOMINA COBOL "
-            DISPLAY "-----------------------------------"
-
-            DISPLAY "Ingrese el nombre del empleado: "
-            ACCEPT EMPLOYEE-NAME
-            DISPLAY "Horas trabajadas: "
-            ACCEPT HOURS-WORKED
-            DISPLAY "Salario por hora: "
-            ACCEPT HOURLY-RATE
-            COMPUTE GROSS-PAY = HOURS-WORKED * HOURLY-RATE
-            COMPUTE DEDUCTION = GROSS-PAY * 0.10
-            COMPUTE NET-PAY = GROSS-PAY - DEDUCTION
-
-            DISPLAY "-----------------------------------"
-            DISPLAY "Empleado: " EMPLOYEE-NAME
-            DISPLAY "Salario Bruto: $" GROSS-PAY
-            DISPLAY "Salario Bruto: $" GROSS-PAY
-            DISPLAY "Descuento (10%): $" DEDUCTION
-            DISPLAY "Salario Neto: $" NET-PAY
-            DISPLAY "-----------------------------------"
-
-            DISPLAY "¿Desea ingresar otro empleado? (Y/N)"
-            ACCEPT CONTINUE-FLAG
-
-            END-PERFORM.
-
-            DISPLAY "Fin del programa. Gracias."
-            STOP RUN.
+           PERFORM UNTIL WS-EXIT-FLAG = "Y"
+               DISPLAY "-----------------------------------"
+               DISPLAY " SISTEMA DE NOMINA COBOL "
+               DISPLAY "-----------------------------------"
+               DISPLAY "(1) Agregar/Actualizar Empleado"
+               DISPLAY "(2) Procesar Nomina"
+               DISPLAY "(3) Imprimir Registro de Nomina"
+               DISPLAY "(4) Imprimir Resumen Anual (YTD)"
+               DISPLAY "(5) Salir"
+               ACCEPT WS-MODE
+
+               EVALUATE WS-MODE
+                   WHEN "1"
+                       PERFORM MAINTAIN-EMPLOYEES
+                   WHEN "2"
+                       PERFORM RUN-PAYROLL-BATCH
+                   WHEN "3"
+                       PERFORM PRINT-REGISTER
+                   WHEN "4"
+                       CALL "YEAREND-SUMMARY"
+                       END-CALL
+                   WHEN "5"
+                       MOVE "Y" TO WS-EXIT-FLAG
+                   WHEN OTHER
+                       DISPLAY "Opcion invalida."
+               END-EVALUATE
+           END-PERFORM
+
+           DISPLAY "Fin del programa. Gracias."
+           STOP RUN.
+
+      ******************************************************************
+      * PRINT-REGISTER (request 009) - reprints the saved contents of
+      * the payroll register produced by the last RUN-PAYROLL-BATCH.
+      ******************************************************************
+       PRINT-REGISTER.
+           OPEN INPUT PAYROLL-REGISTER-FILE
+           IF WS-PAYREG-STATUS NOT = "00"
+               DISPLAY "No hay registro de nomina disponible."
+           ELSE
+               MOVE "N" TO WS-EOF-FLAG
+               PERFORM UNTIL WS-EOF-FLAG = "Y"
+                   READ PAYROLL-REGISTER-FILE INTO WS-REGISTER-LINE
+                       AT END
+                           MOVE "Y" TO WS-EOF-FLAG
+                       NOT AT END
+                           DISPLAY WS-REGISTER-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE PAYROLL-REGISTER-FILE
+               MOVE "N" TO WS-EOF-FLAG
+           END-IF.
+
+      ******************************************************************
+      * RUN-PAYROLL-BATCH (request 006) - replaces the old interactive
+      * CONTINUE-FLAG loop with a PERFORM ... UNTIL end-of-file pass
+      * over the EMPLOYEE-HOURS transaction file, with a checkpoint
+      * record written every WS-CHECKPOINT-INTERVAL transactions read
+      * so a job that dies partway through can restart without double-
+      * paying the employees already processed.
+      ******************************************************************
+       RUN-PAYROLL-BATCH.
+           MOVE "N" TO WS-EOF-FLAG
+           MOVE 0 TO WS-TOTAL-GROSS WS-TOTAL-DEDUCTIONS WS-TOTAL-NET
+           MOVE 0 TO WS-INPUT-TOTAL-HOURS WS-FILE-TOTAL-HOURS
+           MOVE 0 TO WS-SKIPPED-HOURS WS-REJECTED-COUNT
+           MOVE 0 TO WS-EMPLOYEES-PROCESSED WS-RECORDS-READ
+           MOVE 1 TO WS-PAGE-NUMBER
+           MOVE 0 TO WS-LINES-ON-PAGE
+
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           COMPUTE WS-RUN-DATE-NUMERIC =
+               WS-CURRENT-YEAR * 10000
+               + WS-CURRENT-MONTH * 100
+               + WS-CURRENT-DAY
+
+           PERFORM COUNT-TRANSACTIONS-FILE
+
+           OPEN INPUT EMPLOYEE-HOURS-FILE
+           IF WS-EMPHRS-STATUS NOT = "00"
+               DISPLAY "No hay transacciones de horas disponibles."
+           ELSE
+               OPEN INPUT EMPLOYEE-MASTER-FILE
+               IF WS-EMPMAST-STATUS NOT = "00"
+                   DISPLAY "No hay empleados registrados todavia."
+                   CLOSE EMPLOYEE-HOURS-FILE
+               ELSE
+                   PERFORM RUN-PAYROLL-BATCH-CORE
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * RUN-PAYROLL-BATCH-CORE - the actual transaction loop, broken
+      * out of RUN-PAYROLL-BATCH so the EMPLOYEE-HOURS-FILE/
+      * EMPLOYEE-MASTER-FILE status checks above can skip it cleanly
+      * when either file hasn't been created yet.  PAYROLL-REGISTER-
+      * FILE and ACH-DEPOSIT-FILE are OPEN OUTPUT (no "35" auto-create
+      * needed, unlike the indexed/relative files below), so a bad
+      * status here means the data directory itself is missing or
+      * unwritable - report it and back out instead of running the
+      * transaction loop with a file that can't be written to.
+      ******************************************************************
+       RUN-PAYROLL-BATCH-CORE.
+           OPEN OUTPUT PAYROLL-REGISTER-FILE
+           IF WS-PAYREG-STATUS NOT = "00"
+               DISPLAY "No se pudo crear el archivo de registro de "
+                   "nomina (status " WS-PAYREG-STATUS ")."
+               CLOSE EMPLOYEE-HOURS-FILE
+               CLOSE EMPLOYEE-MASTER-FILE
+           ELSE
+               OPEN OUTPUT ACH-DEPOSIT-FILE
+               IF WS-ACHDEP-STATUS NOT = "00"
+                   DISPLAY "No se pudo crear el archivo de deposito "
+                       "ACH (status " WS-ACHDEP-STATUS ")."
+                   CLOSE EMPLOYEE-HOURS-FILE
+                   CLOSE EMPLOYEE-MASTER-FILE
+                   CLOSE PAYROLL-REGISTER-FILE
+               ELSE
+                   PERFORM RUN-PAYROLL-BATCH-LOOP
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * RUN-PAYROLL-BATCH-LOOP - opens the indexed/relative files (with
+      * their "35" auto-create handling), checks for a restart/already-
+      * completed run, and if CHECK-FOR-RESTART doesn't abort the batch,
+      * runs the transaction loop and reconciliation.
+      ******************************************************************
+       RUN-PAYROLL-BATCH-LOOP.
+           OPEN I-O YTD-EARNINGS-FILE
+           IF WS-YTDEARN-STATUS = "35"
+               CLOSE YTD-EARNINGS-FILE
+               OPEN OUTPUT YTD-EARNINGS-FILE
+               CLOSE YTD-EARNINGS-FILE
+               OPEN I-O YTD-EARNINGS-FILE
+           END-IF
+
+           OPEN I-O CHECKPOINT-FILE
+           IF WS-CHKPT-STATUS = "35"
+               CLOSE CHECKPOINT-FILE
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF
+
+           PERFORM CHECK-FOR-RESTART
+
+           IF WS-ABORT-BATCH = "Y"
+               DISPLAY "Corrida de nomina cancelada por el operador."
+           ELSE
+               PERFORM UNTIL WS-EOF-FLAG = "Y"
+                   READ EMPLOYEE-HOURS-FILE
+                       AT END
+                           MOVE "Y" TO WS-EOF-FLAG
+                       NOT AT END
+                           PERFORM PROCESS-ONE-TRANSACTION
+                   END-READ
+               END-PERFORM
+
+               PERFORM WRITE-CONTROL-TOTALS
+               PERFORM RECONCILE-TOTALS
+
+               MOVE "Y" TO CK-RUN-COMPLETE-FLAG
+               MOVE 1 TO WS-CHECKPOINT-RRN
+               REWRITE PAYROLL-CHECKPOINT-RECORD
+           END-IF
+
+           CLOSE EMPLOYEE-HOURS-FILE
+           CLOSE EMPLOYEE-MASTER-FILE
+           CLOSE PAYROLL-REGISTER-FILE
+           CLOSE YTD-EARNINGS-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE ACH-DEPOSIT-FILE.
+
+      ******************************************************************
+      * COUNT-TRANSACTIONS-FILE (request 008) - an independent pass
+      * over EMPLOYEE-HOURS-FILE, taken before the file is opened for
+      * real processing, that sums every EH-HOURS-WORKED regardless of
+      * validation outcome.  This is the control total RECONCILE-TOTALS
+      * checks against - a separate read of the file that will catch a
+      * double-fed batch, a record the processing loop never reached,
+      * or a mismatch introduced by a bad restart.  There is no
+      * equivalent independent gross-pay total: gross pay only exists
+      * once EMPLOYEE-MASTER-FILE's pay rate is applied to the hours,
+      * so recomputing it here would just be the same pay calculation
+      * run twice rather than a true cross-check.  See RECONCILE-TOTALS.
+      ******************************************************************
+       COUNT-TRANSACTIONS-FILE.
+           MOVE 0 TO WS-FILE-TOTAL-HOURS
+           OPEN INPUT EMPLOYEE-HOURS-FILE
+           IF WS-EMPHRS-STATUS = "00"
+               MOVE "N" TO WS-EOF-FLAG
+               PERFORM UNTIL WS-EOF-FLAG = "Y"
+                   READ EMPLOYEE-HOURS-FILE
+                       AT END
+                           MOVE "Y" TO WS-EOF-FLAG
+                       NOT AT END
+                           ADD EH-HOURS-WORKED TO WS-FILE-TOTAL-HOURS
+                   END-READ
+               END-PERFORM
+               CLOSE EMPLOYEE-HOURS-FILE
+               MOVE "N" TO WS-EOF-FLAG
+           END-IF.
+
+      ******************************************************************
+      * RECONCILE-TOTALS (request 008) - compares the hours read from
+      * the independent COUNT-TRANSACTIONS-FILE pass against the hours
+      * actually accounted for by this run (processed plus any records
+      * a restart skipped over) and reports MATCH or OUT-OF-BALANCE
+      * (with the variance) before the checkpoint is marked complete.
+      * This is deliberately an hours-only check: a gross-pay control
+      * total would have to be derived from the same hours x rate
+      * calculation PROCESS-ONE-TRANSACTION already performs, so it
+      * could never disagree with WS-TOTAL-GROSS and would not be a
+      * real cross-check - only a total taken from a source independent
+      * of the processing logic (like the hours total here) can catch
+      * the double-fed-batch / skipped-record / bad-restart cases this
+      * reconciliation exists for.
+      ******************************************************************
+       RECONCILE-TOTALS.
+           COMPUTE WS-HOURS-VARIANCE =
+               WS-FILE-TOTAL-HOURS
+               - (WS-INPUT-TOTAL-HOURS + WS-SKIPPED-HOURS)
+
+           DISPLAY "-----------------------------------"
+           DISPLAY "RECONCILIACION DE NOMINA"
+           DISPLAY "Horas en archivo de transacciones: "
+               WS-FILE-TOTAL-HOURS
+           DISPLAY "Horas procesadas + omitidas:       "
+               WS-INPUT-TOTAL-HOURS WS-SKIPPED-HOURS
+           DISPLAY "Varianza de horas:                 "
+               WS-HOURS-VARIANCE
+           DISPLAY "Transacciones rechazadas:          "
+               WS-REJECTED-COUNT
+
+           IF WS-HOURS-VARIANCE = 0
+               DISPLAY "RESULTADO: MATCH"
+           ELSE
+               DISPLAY "RESULTADO: OUT-OF-BALANCE  Varianza: "
+                   WS-HOURS-VARIANCE
+           END-IF
+           DISPLAY "-----------------------------------".
+
+      ******************************************************************
+      * CHECK-FOR-RESTART (request 006, revised) - the skip count on
+      * restart must be the number of RAW RECORDS READ from
+      * EMPLOYEE-HOURS-FILE, not the number successfully processed;
+      * every transaction is consumed from the file whether or not it
+      * is later rejected by the edit paragraphs, so skipping by
+      * CK-EMPLOYEES-PROCESSED alone would under-shoot the real file
+      * position whenever a rejected transaction preceded the crash.
+      * CK-RECORDS-READ/CK-EMPLOYEES-PROCESSED are only carried forward
+      * when the operator actually chooses to resume; otherwise they
+      * are reset so a later crash in this new run can't be confused
+      * with leftover counts from a prior, already-completed run.
+      *
+      * Nothing archives EMPLOYEE-HOURS-FILE once a run finishes, and
+      * the req-009 menu makes "Procesar Nomina" re-enterable, so
+      * picking it again against the same unarchived transaction file
+      * would otherwise silently reprocess (and double-pay) everyone in
+      * it.  When the checkpoint shows the last run against this file
+      * completed normally, warn the operator and require an explicit
+      * Y before reprocessing; WS-ABORT-BATCH tells
+      * RUN-PAYROLL-BATCH-LOOP to skip the transaction loop entirely
+      * when the operator declines.
+      ******************************************************************
+       CHECK-FOR-RESTART.
+           MOVE 0 TO WS-SKIP-COUNT
+           MOVE "N" TO WS-ABORT-BATCH
+           MOVE 1 TO WS-CHECKPOINT-RRN
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF CK-RUN-COMPLETE-FLAG = "Y" AND
+                       CK-RECORDS-READ > 0
+                       DISPLAY "La corrida anterior (" CK-RUN-DATE
+                           ") ya proceso " CK-RECORDS-READ
+                           " registros de este archivo de "
+                           "transacciones."
+                       DISPLAY "Si el archivo no fue archivado o "
+                           "reemplazado, reprocesar pagara de nuevo "
+                           "a los mismos empleados."
+                       DISPLAY "¿Reprocesar de todas formas? (Y/N)"
+                       MOVE "N" TO WS-REPROCESS-FLAG
+                       ACCEPT WS-REPROCESS-FLAG
+                       IF WS-REPROCESS-FLAG NOT = "Y"
+                           MOVE "Y" TO WS-ABORT-BATCH
+                       END-IF
+                   END-IF
+
+                   MOVE "N" TO WS-RESUME-FLAG
+                   IF WS-ABORT-BATCH NOT = "Y" AND
+                       CK-RUN-COMPLETE-FLAG = "N" AND
+                       CK-RECORDS-READ > 0
+                       DISPLAY "Se encontro un checkpoint sin "
+                           "terminar (" CK-EMPLOYEES-PROCESSED
+                           " empleados procesados, "
+                           CK-RECORDS-READ " registros leidos)."
+                       DISPLAY "¿Reanudar desde el checkpoint? (Y/N)"
+                       ACCEPT WS-RESUME-FLAG
+                   END-IF
+                   IF WS-RESUME-FLAG = "Y"
+                       MOVE CK-RECORDS-READ TO WS-SKIP-COUNT
+                       MOVE CK-RECORDS-READ TO WS-RECORDS-READ
+                       MOVE CK-EMPLOYEES-PROCESSED
+                           TO WS-EMPLOYEES-PROCESSED
+                   END-IF
+           END-READ
+
+           IF WS-ABORT-BATCH NOT = "Y"
+               IF WS-SKIP-COUNT = 0
+                   MOVE SPACES TO CK-LAST-EMPLOYEE-ID
+                   MOVE 0 TO CK-RECORDS-READ
+                   MOVE 0 TO CK-EMPLOYEES-PROCESSED
+                   MOVE 0 TO WS-RECORDS-READ
+                   MOVE 0 TO WS-EMPLOYEES-PROCESSED
+               ELSE
+                   PERFORM WS-SKIP-COUNT TIMES
+                       READ EMPLOYEE-HOURS-FILE
+                           AT END
+                               CONTINUE
+                           NOT AT END
+                               ADD EH-HOURS-WORKED TO WS-SKIPPED-HOURS
+                       END-READ
+                   END-PERFORM
+               END-IF
+
+               MOVE "N" TO CK-RUN-COMPLETE-FLAG
+               MOVE WS-RUN-DATE-NUMERIC TO CK-RUN-DATE
+               REWRITE PAYROLL-CHECKPOINT-RECORD
+                   INVALID KEY
+                       WRITE PAYROLL-CHECKPOINT-RECORD
+               END-REWRITE
+           END-IF.
+
+       PROCESS-ONE-TRANSACTION.
+           ADD EH-HOURS-WORKED TO WS-INPUT-TOTAL-HOURS
+           ADD 1 TO WS-RECORDS-READ
+           MOVE EH-EMPLOYEE-ID TO CK-LAST-EMPLOYEE-ID
+           MOVE WS-RECORDS-READ TO CK-RECORDS-READ
+           MOVE EH-EMPLOYEE-ID TO EM-EMPLOYEE-ID
+           MOVE "N" TO WS-EDIT-OK
+           MOVE "N" TO WS-EMP-FOUND
+           READ EMPLOYEE-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "Empleado no encontrado: " EH-EMPLOYEE-ID
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-EMP-FOUND
+                   MOVE EH-HOURS-WORKED TO HOURS-WORKED
+                   MOVE EM-HOURLY-RATE TO HOURLY-RATE
+                   PERFORM EDIT-HOURS-WORKED
+                   IF WS-EDIT-OK = "Y"
+                       PERFORM EDIT-HOURLY-RATE
+                   END-IF
+           END-READ
+
+           IF WS-EMP-FOUND = "Y" AND WS-EDIT-OK = "N"
+               DISPLAY "No se pudo calcular la nomina de "
+                   EH-EMPLOYEE-ID " - horas o tarifa invalidas."
+           END-IF
+
+           IF WS-EMP-FOUND = "N" OR WS-EDIT-OK = "N"
+               ADD 1 TO WS-REJECTED-COUNT
+           END-IF
+
+           IF WS-EDIT-OK = "Y"
+               IF HOURS-WORKED > OVERTIME-THRESHOLD
+                   MOVE OVERTIME-THRESHOLD TO REGULAR-HOURS
+                   COMPUTE OVERTIME-HOURS =
+                       HOURS-WORKED - OVERTIME-THRESHOLD
+               ELSE
+                   MOVE HOURS-WORKED TO REGULAR-HOURS
+                   MOVE 0 TO OVERTIME-HOURS
+               END-IF
+
+               COMPUTE REGULAR-PAY ROUNDED =
+                   REGULAR-HOURS * HOURLY-RATE
+               COMPUTE OVERTIME-PAY ROUNDED =
+                   OVERTIME-HOURS * HOURLY-RATE * OVERTIME-FACTOR
+               COMPUTE GROSS-PAY = REGULAR-PAY + OVERTIME-PAY
+
+               COMPUTE WS-FEDERAL-TAX ROUNDED =
+                   GROSS-PAY * DT-FEDERAL-TAX-PCT
+               COMPUTE WS-STATE-TAX ROUNDED =
+                   GROSS-PAY * DT-STATE-TAX-PCT
+               COMPUTE WS-FICA ROUNDED =
+                   GROSS-PAY * DT-FICA-PCT
+               COMPUTE WS-MEDICARE ROUNDED =
+                   GROSS-PAY * DT-MEDICARE-PCT
+               MOVE EM-HEALTH-PREMIUM TO WS-HEALTH-DEDUCTION
+               COMPUTE WS-RETIREMENT-DEDUCTION ROUNDED =
+                   GROSS-PAY * EM-RETIREMENT-PCT
+
+               COMPUTE DEDUCTION =
+                   WS-FEDERAL-TAX + WS-STATE-TAX + WS-FICA
+                   + WS-MEDICARE + WS-HEALTH-DEDUCTION
+                   + WS-RETIREMENT-DEDUCTION
+               COMPUTE NET-PAY = GROSS-PAY - DEDUCTION
+
+               DISPLAY "-----------------------------------"
+               DISPLAY "Empleado: " EM-EMPLOYEE-NAME
+               DISPLAY "Pago Regular: $" REGULAR-PAY
+               DISPLAY "Pago Tiempo Extra: $" OVERTIME-PAY
+               DISPLAY "Salario Bruto: $" GROSS-PAY
+               DISPLAY "Impuesto Federal: $" WS-FEDERAL-TAX
+               DISPLAY "Impuesto Estatal: $" WS-STATE-TAX
+               DISPLAY "FICA: $" WS-FICA
+               DISPLAY "Medicare: $" WS-MEDICARE
+               DISPLAY "Seguro de Salud: $" WS-HEALTH-DEDUCTION
+               DISPLAY "Retiro: $" WS-RETIREMENT-DEDUCTION
+               DISPLAY "Salario Neto: $" NET-PAY
+               DISPLAY "-----------------------------------"
+               PERFORM WRITE-REGISTER-DETAIL
+               PERFORM UPDATE-YTD
+               PERFORM WRITE-ACH-DEPOSIT
+               ADD 1 TO WS-EMPLOYEES-PROCESSED
+               MOVE WS-EMPLOYEES-PROCESSED TO CK-EMPLOYEES-PROCESSED
+           END-IF
+
+           IF FUNCTION MOD (WS-RECORDS-READ, WS-CHECKPOINT-INTERVAL) = 0
+               MOVE 1 TO WS-CHECKPOINT-RRN
+               REWRITE PAYROLL-CHECKPOINT-RECORD
+           END-IF.
+
+      ******************************************************************
+      * EDIT PARAGRAPHS - validate input before computing pay
+      * (request 005).  Under the batch transaction processing added by
+      * request 006 there is no operator to re-prompt, so bad hours or
+      * a bad rate simply fail the edit and the transaction is rejected
+      * and skipped rather than looped on.
+      ******************************************************************
+       EDIT-HOURS-WORKED.
+           MOVE "Y" TO WS-EDIT-OK
+           IF HOURS-WORKED NOT NUMERIC
+               DISPLAY "Horas invalidas - ingrese solo numeros: "
+                   EH-EMPLOYEE-ID
+               MOVE "N" TO WS-EDIT-OK
+           ELSE
+               IF HOURS-WORKED > 100 OR HOURS-WORKED <= 0
+                   DISPLAY "Horas fuera de rango (0-100): "
+                       EH-EMPLOYEE-ID
+                   MOVE "N" TO WS-EDIT-OK
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * EDIT-HOURLY-RATE rejects any rate that could overflow GROSS-PAY
+      * (PIC 9(5)V99, max 99999.99).  The worst case is 100 hours at
+      * EDIT-HOURS-WORKED's upper bound - 40 regular plus 60 overtime
+      * at the 1.5x OVERTIME-FACTOR, i.e. a combined 130x multiplier on
+      * HOURLY-RATE - so WS-MAX-HOURLY-RATE is capped at 99999.99 / 130.
+      ******************************************************************
+       EDIT-HOURLY-RATE.
+           MOVE "Y" TO WS-EDIT-OK
+           IF HOURLY-RATE NOT NUMERIC OR HOURLY-RATE <= 0
+               OR HOURLY-RATE > WS-MAX-HOURLY-RATE
+               MOVE "N" TO WS-EDIT-OK
+           END-IF.
+
+      ******************************************************************
+      * UPDATE-YTD - YTD-EARNINGS-FILE is keyed by employee ID alone,
+      * with one record per employee carried across years; YE-YEAR just
+      * records which year the running totals belong to.  Whenever the
+      * stored YE-YEAR doesn't match the current run's year (a brand
+      * new record, or an existing employee's first payroll of a new
+      * calendar year), the accumulators are rolled over to zero before
+      * this period's amounts are added, so pay from a prior year never
+      * compounds into the new year's W-2 totals.
+      ******************************************************************
+       UPDATE-YTD.
+           MOVE EM-EMPLOYEE-ID TO YE-EMPLOYEE-ID
+           READ YTD-EARNINGS-FILE
+               INVALID KEY
+                   MOVE EM-EMPLOYEE-ID TO YE-EMPLOYEE-ID
+                   MOVE "Y" TO WS-YTD-ROLLOVER
+               NOT INVALID KEY
+                   IF YE-YEAR = WS-CURRENT-YEAR
+                       MOVE "N" TO WS-YTD-ROLLOVER
+                   ELSE
+                       MOVE "Y" TO WS-YTD-ROLLOVER
+                   END-IF
+           END-READ
+
+           IF WS-YTD-ROLLOVER = "Y"
+               MOVE WS-CURRENT-YEAR TO YE-YEAR
+               MOVE EM-EMPLOYEE-NAME TO YE-EMPLOYEE-NAME
+               MOVE 0 TO YE-YTD-GROSS YE-YTD-FEDERAL-TAX
+                   YE-YTD-STATE-TAX YE-YTD-FICA
+                   YE-YTD-MEDICARE YE-YTD-HEALTH
+                   YE-YTD-RETIREMENT YE-YTD-NET
+                   YE-PAY-PERIODS
+           END-IF
+
+           ADD GROSS-PAY TO YE-YTD-GROSS
+           ADD WS-FEDERAL-TAX TO YE-YTD-FEDERAL-TAX
+           ADD WS-STATE-TAX TO YE-YTD-STATE-TAX
+           ADD WS-FICA TO YE-YTD-FICA
+           ADD WS-MEDICARE TO YE-YTD-MEDICARE
+           ADD WS-HEALTH-DEDUCTION TO YE-YTD-HEALTH
+           ADD WS-RETIREMENT-DEDUCTION TO YE-YTD-RETIREMENT
+           ADD NET-PAY TO YE-YTD-NET
+           ADD 1 TO YE-PAY-PERIODS
+
+           REWRITE YTD-EARNINGS-RECORD
+               INVALID KEY
+                   WRITE YTD-EARNINGS-RECORD
+           END-REWRITE.
+
+       WRITE-REGISTER-DETAIL.
+           IF WS-LINES-ON-PAGE = 0
+               PERFORM WRITE-REGISTER-HEADERS
+           END-IF
+
+           MOVE EM-EMPLOYEE-ID TO PR-D-EMPLOYEE-ID
+           MOVE EM-EMPLOYEE-NAME TO PR-D-EMPLOYEE-NAME
+           MOVE HOURS-WORKED TO PR-D-HOURS
+           MOVE GROSS-PAY TO PR-D-GROSS-PAY
+           MOVE WS-FEDERAL-TAX TO PR-D-FEDERAL-TAX
+           MOVE WS-STATE-TAX TO PR-D-STATE-TAX
+           MOVE WS-FICA TO PR-D-FICA
+           MOVE WS-MEDICARE TO PR-D-MEDICARE
+           MOVE WS-HEALTH-DEDUCTION TO PR-D-HEALTH
+           MOVE WS-RETIREMENT-DEDUCTION TO PR-D-RETIREMENT
+           MOVE NET-PAY TO PR-D-NET-PAY
+
+           MOVE PR-DETAIL-LINE TO PR-PRINT-LINE
+           WRITE PR-PRINT-LINE
+           ADD 1 TO WS-LINES-ON-PAGE
+           IF WS-LINES-ON-PAGE >= WS-LINES-PER-PAGE
+               MOVE 0 TO WS-LINES-ON-PAGE
+           END-IF
+
+           ADD GROSS-PAY TO WS-TOTAL-GROSS
+           ADD DEDUCTION TO WS-TOTAL-DEDUCTIONS
+           ADD NET-PAY TO WS-TOTAL-NET.
+
+      ******************************************************************
+      * WRITE-ACH-DEPOSIT (request 007) - one fixed-format record per
+      * employee on the direct-deposit output file, in place of just
+      * DISPLAYing NET-PAY.
+      ******************************************************************
+       WRITE-ACH-DEPOSIT.
+           MOVE EM-ROUTING-NUMBER TO ACH-ROUTING-NUMBER
+           MOVE EM-ACCOUNT-NUMBER TO ACH-ACCOUNT-NUMBER
+           MOVE EM-EMPLOYEE-ID TO ACH-EMPLOYEE-ID
+           MOVE EM-EMPLOYEE-NAME TO ACH-EMPLOYEE-NAME
+           MOVE NET-PAY TO ACH-DEPOSIT-AMOUNT
+           MOVE EH-PAY-PERIOD-DATE TO ACH-PAY-PERIOD-DATE
+           WRITE ACH-DEPOSIT-RECORD.
+
+       WRITE-REGISTER-HEADERS.
+           IF WS-PAGE-NUMBER > 1
+               MOVE PR-HEADING-LINE-2 TO PR-PRINT-LINE
+               WRITE PR-PRINT-LINE BEFORE ADVANCING PAGE
+           END-IF
+           MOVE WS-RUN-DATE-NUMERIC TO PR-H1-RUN-DATE
+           MOVE WS-PAGE-NUMBER TO PR-H1-PAGE-NUMBER
+           MOVE PR-HEADING-LINE-1 TO PR-PRINT-LINE
+           WRITE PR-PRINT-LINE
+           MOVE PR-HEADING-LINE-2 TO PR-PRINT-LINE
+           WRITE PR-PRINT-LINE
+           MOVE PR-HEADING-LINE-3 TO PR-PRINT-LINE
+           WRITE PR-PRINT-LINE
+           ADD 1 TO WS-PAGE-NUMBER.
+
+       WRITE-CONTROL-TOTALS.
+           MOVE WS-TOTAL-GROSS TO PR-T-GROSS-PAY
+           MOVE WS-TOTAL-DEDUCTIONS TO PR-T-DEDUCTIONS
+           MOVE WS-TOTAL-NET TO PR-T-NET-PAY
+           MOVE PR-TOTAL-LINE TO PR-PRINT-LINE
+           WRITE PR-PRINT-LINE.
+
+       MAINTAIN-EMPLOYEES.
+           MOVE "Y" TO WS-MAINTAIN-FLAG
+           OPEN I-O EMPLOYEE-MASTER-FILE
+           IF WS-EMPMAST-STATUS = "35"
+               CLOSE EMPLOYEE-MASTER-FILE
+               OPEN OUTPUT EMPLOYEE-MASTER-FILE
+               CLOSE EMPLOYEE-MASTER-FILE
+               OPEN I-O EMPLOYEE-MASTER-FILE
+           END-IF
+
+           PERFORM UNTIL WS-MAINTAIN-FLAG = "N"
+               PERFORM MAINTAIN-ONE-EMPLOYEE
+               DISPLAY "¿Desea mantener otro empleado? (Y/N)"
+               ACCEPT WS-MAINTAIN-FLAG
+           END-PERFORM
+
+           CLOSE EMPLOYEE-MASTER-FILE.
+
+       MAINTAIN-ONE-EMPLOYEE.
+           DISPLAY "ID de empleado (6 caracteres): "
+           ACCEPT EM-EMPLOYEE-ID
+
+           READ EMPLOYEE-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "Empleado nuevo."
+                   DISPLAY "Nombre: "
+                   ACCEPT EM-EMPLOYEE-NAME
+                   DISPLAY "Departamento: "
+                   ACCEPT EM-DEPARTMENT
+                   DISPLAY "Tarifa por hora: "
+                   ACCEPT EM-HOURLY-RATE
+                   DISPLAY "Prima de seguro de salud: "
+                   ACCEPT EM-HEALTH-PREMIUM
+                   DISPLAY "Porcentaje de retiro (ej. .050): "
+                   ACCEPT EM-RETIREMENT-PCT
+                   DISPLAY "Numero de ruta bancaria (9 dig.): "
+                   ACCEPT EM-ROUTING-NUMBER
+                   DISPLAY "Numero de cuenta bancaria: "
+                   ACCEPT EM-ACCOUNT-NUMBER
+                   WRITE EMPLOYEE-MASTER-RECORD
+                   DISPLAY "Empleado agregado."
+               NOT INVALID KEY
+                   DISPLAY "Empleado existente - valores actuales:"
+                   DISPLAY "  Nombre: " EM-EMPLOYEE-NAME
+                   DISPLAY "  Depto: " EM-DEPARTMENT
+                   DISPLAY "  Tarifa: " EM-HOURLY-RATE
+                   DISPLAY "Nombre: "
+                   ACCEPT EM-EMPLOYEE-NAME
+                   DISPLAY "Departamento: "
+                   ACCEPT EM-DEPARTMENT
+                   DISPLAY "Tarifa por hora: "
+                   ACCEPT EM-HOURLY-RATE
+                   DISPLAY "Prima de seguro de salud: "
+                   ACCEPT EM-HEALTH-PREMIUM
+                   DISPLAY "Porcentaje de retiro (ej. .050): "
+                   ACCEPT EM-RETIREMENT-PCT
+                   DISPLAY "Numero de ruta bancaria (9 dig.): "
+                   ACCEPT EM-ROUTING-NUMBER
+                   DISPLAY "Numero de cuenta bancaria: "
+                   ACCEPT EM-ACCOUNT-NUMBER
+                   REWRITE EMPLOYEE-MASTER-RECORD
+                   DISPLAY "Empleado actualizado."
+           END-READ.
 
        END PROGRAM PAYROLL-SYSTEM.
