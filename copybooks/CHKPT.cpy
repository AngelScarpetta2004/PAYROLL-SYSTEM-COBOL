@@ -0,0 +1,15 @@
+      ******************************************************************
+      * CHKPT.cpy
+      * Single-record checkpoint file for the batch payroll run.
+      * Rewritten every WS-CHECKPOINT-INTERVAL transactions (a
+      * working-storage value in Payroll-users.cbl, not part of this
+      * record) so a job that abends partway through a run can restart
+      * after the last transaction actually read instead of reprocessing
+      * (and double-paying) everyone before it.
+      ******************************************************************
+       01  PAYROLL-CHECKPOINT-RECORD.
+           05  CK-LAST-EMPLOYEE-ID     PIC X(6).
+           05  CK-RECORDS-READ         PIC 9(6).
+           05  CK-EMPLOYEES-PROCESSED  PIC 9(6).
+           05  CK-RUN-DATE              PIC 9(8).
+           05  CK-RUN-COMPLETE-FLAG     PIC X(1).
