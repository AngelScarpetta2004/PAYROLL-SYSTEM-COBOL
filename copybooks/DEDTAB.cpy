@@ -0,0 +1,13 @@
+      ******************************************************************
+      * DEDTAB.cpy
+      * Flat-rate and percentage withholding table.  Per-employee
+      * amounts (health premium, retirement %) live on EMPMAST.cpy;
+      * everything here is the same for the whole company and could
+      * move to an indexed DEDUCTION-TABLE file if rates start
+      * varying by department or jurisdiction.
+      ******************************************************************
+       01  DEDUCTION-TABLE.
+           05  DT-FEDERAL-TAX-PCT      PIC V9(4)   VALUE .1500.
+           05  DT-STATE-TAX-PCT        PIC V9(4)   VALUE .0400.
+           05  DT-FICA-PCT             PIC V9(4)   VALUE .0620.
+           05  DT-MEDICARE-PCT         PIC V9(4)   VALUE .0145.
