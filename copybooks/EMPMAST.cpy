@@ -0,0 +1,14 @@
+      ******************************************************************
+      * EMPMAST.cpy
+      * Record layout for the EMPLOYEE-MASTER indexed file.
+      * Keyed by EM-EMPLOYEE-ID.
+      ******************************************************************
+       01  EMPLOYEE-MASTER-RECORD.
+           05  EM-EMPLOYEE-ID          PIC X(6).
+           05  EM-EMPLOYEE-NAME        PIC A(20).
+           05  EM-DEPARTMENT           PIC X(10).
+           05  EM-HOURLY-RATE          PIC 9(3)V99.
+           05  EM-HEALTH-PREMIUM       PIC 9(3)V99.
+           05  EM-RETIREMENT-PCT       PIC V999.
+           05  EM-ROUTING-NUMBER       PIC X(9).
+           05  EM-ACCOUNT-NUMBER       PIC X(17).
