@@ -0,0 +1,14 @@
+      ******************************************************************
+      * ACHREC.cpy
+      * One record per employee on the ACH direct-deposit output file
+      * produced at the end of a payroll run (request 007).  NET-PAY
+      * becomes the deposit amount; routing/account numbers come from
+      * EMPLOYEE-MASTER.
+      ******************************************************************
+       01  ACH-DEPOSIT-RECORD.
+           05  ACH-ROUTING-NUMBER      PIC X(9).
+           05  ACH-ACCOUNT-NUMBER      PIC X(17).
+           05  ACH-EMPLOYEE-ID         PIC X(6).
+           05  ACH-EMPLOYEE-NAME       PIC A(20).
+           05  ACH-DEPOSIT-AMOUNT      PIC 9(7)V99.
+           05  ACH-PAY-PERIOD-DATE     PIC 9(8).
