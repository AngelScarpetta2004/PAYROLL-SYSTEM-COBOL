@@ -0,0 +1,24 @@
+      ******************************************************************
+      * YTDEARN.cpy
+      * Record layout for the YTD-EARNINGS indexed file.  Keyed by
+      * YE-EMPLOYEE-ID alone - a single rolling record per employee,
+      * not one per employee per YE-YEAR.  YE-YEAR just records which
+      * year the current totals belong to; on the first payroll of a
+      * new calendar year, UPDATE-YTD (Payroll-users.cbl) overwrites
+      * YE-YEAR and zeroes every YE-YTD-* accumulator, so prior-year
+      * figures do not survive past that rollover.  Updated after every
+      * payroll run and read by the year-end W-2 summary.
+      ******************************************************************
+       01  YTD-EARNINGS-RECORD.
+           05  YE-EMPLOYEE-ID          PIC X(6).
+           05  YE-YEAR                 PIC 9(4).
+           05  YE-EMPLOYEE-NAME        PIC A(20).
+           05  YE-YTD-GROSS            PIC 9(7)V99.
+           05  YE-YTD-FEDERAL-TAX      PIC 9(7)V99.
+           05  YE-YTD-STATE-TAX        PIC 9(7)V99.
+           05  YE-YTD-FICA             PIC 9(7)V99.
+           05  YE-YTD-MEDICARE         PIC 9(7)V99.
+           05  YE-YTD-HEALTH           PIC 9(7)V99.
+           05  YE-YTD-RETIREMENT       PIC 9(7)V99.
+           05  YE-YTD-NET              PIC 9(7)V99.
+           05  YE-PAY-PERIODS          PIC 9(3).
