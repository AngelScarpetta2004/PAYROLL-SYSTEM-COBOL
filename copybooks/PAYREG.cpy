@@ -0,0 +1,62 @@
+      ******************************************************************
+      * PAYREG.cpy
+      * Print-line layouts for the PAYROLL-REGISTER report.  Each
+      * group is moved into PR-PRINT-LINE (the FD record) and written
+      * one line at a time so headers, detail and totals all share
+      * the same 01 record in the FILE SECTION.
+      ******************************************************************
+       01  PR-HEADING-LINE-1.
+           05  FILLER                  PIC X(10)  VALUE "RUN DATE: ".
+           05  PR-H1-RUN-DATE          PIC 9(8).
+           05  FILLER                  PIC X(10)  VALUE SPACES.
+           05  FILLER                  PIC X(25)  VALUE
+               "REGISTRO DE NOMINA".
+           05  FILLER                  PIC X(8)   VALUE "PAGINA: ".
+           05  PR-H1-PAGE-NUMBER       PIC 9(4).
+
+       01  PR-HEADING-LINE-2.
+           05  FILLER                  PIC X(132) VALUE ALL "-".
+
+       01  PR-HEADING-LINE-3.
+           05  FILLER                  PIC X(8)   VALUE "ID".
+           05  FILLER                  PIC X(22)  VALUE "EMPLEADO".
+           05  FILLER                  PIC X(8)   VALUE "HORAS".
+           05  FILLER                  PIC X(12)  VALUE "BRUTO".
+           05  FILLER                  PIC X(10)  VALUE "FED TAX".
+           05  FILLER                  PIC X(10)  VALUE "ST TAX".
+           05  FILLER                  PIC X(10)  VALUE "FICA".
+           05  FILLER                  PIC X(10)  VALUE "MEDICARE".
+           05  FILLER                  PIC X(10)  VALUE "SALUD".
+           05  FILLER                  PIC X(10)  VALUE "RETIRO".
+           05  FILLER                  PIC X(12)  VALUE "NETO".
+
+       01  PR-DETAIL-LINE.
+           05  PR-D-EMPLOYEE-ID        PIC X(8).
+           05  PR-D-EMPLOYEE-NAME      PIC A(22).
+           05  PR-D-HOURS              PIC ZZ9.99    .
+           05  FILLER                  PIC X(5)   VALUE SPACES.
+           05  PR-D-GROSS-PAY          PIC Z,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(2)   VALUE SPACES.
+           05  PR-D-FEDERAL-TAX        PIC ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(1)   VALUE SPACES.
+           05  PR-D-STATE-TAX          PIC ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(1)   VALUE SPACES.
+           05  PR-D-FICA               PIC ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(1)   VALUE SPACES.
+           05  PR-D-MEDICARE           PIC ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(1)   VALUE SPACES.
+           05  PR-D-HEALTH             PIC ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(1)   VALUE SPACES.
+           05  PR-D-RETIREMENT         PIC ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(2)   VALUE SPACES.
+           05  PR-D-NET-PAY            PIC Z,ZZZ,ZZ9.99.
+
+       01  PR-TOTAL-LINE.
+           05  FILLER                  PIC X(30)  VALUE
+               "TOTALES DE CONTROL:".
+           05  FILLER                  PIC X(6)   VALUE "BRUTO ".
+           05  PR-T-GROSS-PAY          PIC Z,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(6)   VALUE " DESC ".
+           05  PR-T-DEDUCTIONS         PIC Z,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(6)   VALUE " NETO ".
+           05  PR-T-NET-PAY            PIC Z,ZZZ,ZZ9.99.
