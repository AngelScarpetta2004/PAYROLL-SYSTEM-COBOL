@@ -0,0 +1,9 @@
+      ******************************************************************
+      * EMPHRS.cpy
+      * One record per employee per pay period on the EMPLOYEE-HOURS
+      * batch transaction file read by the payroll run.
+      ******************************************************************
+       01  EMPLOYEE-HOURS-RECORD.
+           05  EH-EMPLOYEE-ID          PIC X(6).
+           05  EH-HOURS-WORKED         PIC 9(3)V99.
+           05  EH-PAY-PERIOD-DATE      PIC 9(8).
