@@ -0,0 +1,77 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Year-end W-2 summary, one section per employee, driven
+      *          from the YTD-EARNINGS file built up by PAYROLL-SYSTEM.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YEAREND-SUMMARY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT YTD-EARNINGS-FILE ASSIGN TO "data/YTDEARN.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS YE-EMPLOYEE-ID
+               FILE STATUS IS WS-YTDEARN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  YTD-EARNINGS-FILE.
+           COPY YTDEARN.
+
+       WORKING-STORAGE SECTION.
+       01  WS-YTDEARN-STATUS           PIC X(2).
+       01  WS-EOF-FLAG                 PIC X(1)   VALUE "N".
+       01  WS-EMPLOYEE-COUNT           PIC 9(4)   VALUE 0.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * 0000-MAIN-PROCEDURE resets WS-EOF-FLAG/WS-EMPLOYEE-COUNT on
+      * every entry because this is a CALLed subprogram, not CANCELled
+      * between calls - WORKING-STORAGE keeps its prior value across
+      * repeat CALLs in the same run unit, so without this reset a
+      * second "Imprimir Resumen YTD" from the req-009 menu in the same
+      * session would see WS-EOF-FLAG already "Y" and print nothing.
+      ******************************************************************
+       0000-MAIN-PROCEDURE.
+           MOVE "N" TO WS-EOF-FLAG
+           MOVE 0 TO WS-EMPLOYEE-COUNT
+           OPEN INPUT YTD-EARNINGS-FILE
+           IF WS-YTDEARN-STATUS NOT = "00"
+               DISPLAY "No hay datos de YTD disponibles."
+           ELSE
+               PERFORM UNTIL WS-EOF-FLAG = "Y"
+                   READ YTD-EARNINGS-FILE NEXT RECORD
+                       AT END
+                           MOVE "Y" TO WS-EOF-FLAG
+                       NOT AT END
+                           PERFORM 1000-PRINT-ONE-SUMMARY
+                   END-READ
+               END-PERFORM
+               CLOSE YTD-EARNINGS-FILE
+               DISPLAY "-----------------------------------"
+               DISPLAY "Empleados resumidos: " WS-EMPLOYEE-COUNT
+           END-IF
+           GOBACK.
+
+       1000-PRINT-ONE-SUMMARY.
+           ADD 1 TO WS-EMPLOYEE-COUNT
+           DISPLAY "==================================="
+           DISPLAY "RESUMEN ANUAL (W-2) - " YE-YEAR
+           DISPLAY "ID Empleado:      " YE-EMPLOYEE-ID
+           DISPLAY "Nombre:           " YE-EMPLOYEE-NAME
+           DISPLAY "Periodos pagados: " YE-PAY-PERIODS
+           DISPLAY "Bruto anual:      " YE-YTD-GROSS
+           DISPLAY "Impuesto federal: " YE-YTD-FEDERAL-TAX
+           DISPLAY "Impuesto estatal: " YE-YTD-STATE-TAX
+           DISPLAY "FICA:             " YE-YTD-FICA
+           DISPLAY "Medicare:         " YE-YTD-MEDICARE
+           DISPLAY "Seguro de salud:  " YE-YTD-HEALTH
+           DISPLAY "Retiro:           " YE-YTD-RETIREMENT
+           DISPLAY "Neto anual:       " YE-YTD-NET
+           DISPLAY "===================================".
+
+       END PROGRAM YEAREND-SUMMARY.
